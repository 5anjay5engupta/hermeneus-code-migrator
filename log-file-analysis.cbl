@@ -4,8 +4,29 @@ IDENTIFICATION DIVISION.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT LOG-FILE ASSIGN TO 'logfile.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'logfiles.ctl'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT IP-INDEX-FILE ASSIGN TO 'ipcounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IP-KEY
+               FILE STATUS IS WS-IP-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           SELECT SECURITY-ALERT-FILE ASSIGN TO 'security-alerts.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FILE-STATUS.
+           SELECT DAILY-SUMMARY-FILE ASSIGN TO 'daily-summary.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,29 +34,152 @@ IDENTIFICATION DIVISION.
        01  LOG-RECORD.
            05  LOG-LINE PIC X(256).
 
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD PIC X(100).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       FD  IP-INDEX-FILE.
+       01  IP-INDEX-RECORD.
+           05  IP-KEY       PIC X(15).
+           05  IP-REC-COUNT PIC 9(5).
+           05  IP-REC-BYTES PIC 9(15).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD PIC X(320).
+
+       FD  SECURITY-ALERT-FILE.
+       01  SECURITY-ALERT-RECORD PIC X(300).
+
+       FD  DAILY-SUMMARY-FILE.
+       01  DAILY-SUMMARY-RECORD.
+           05  DS-DATE         PIC X(11).
+           05  DS-TOTAL-REQ    PIC 9(9).
+           05  DS-TOP-IP       PIC X(15).
+           05  DS-TOP-STATUS   PIC X(3).
+           05  DS-ERROR-RATE   PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01  IP-COUNTS.
-           05  IP-ENTRY OCCURS 1000 TIMES.
-               10  IP-ADDRESS PIC X(15).
-               10  IP-COUNT   PIC 9(5) VALUE 0.
+       01  WS-IP-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-REPORT-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-EXCEPTION-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-ALERT-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-IP-ENTRY-COUNT PIC 9(7) VALUE 0.
+       01  WS-VALID-LINE PIC X VALUE 'Y'.
+       01  WS-EXCEPTION-REASON PIC X(60) VALUE SPACES.
+       01  WS-EXCEPTION-LINE PIC X(320) VALUE SPACES.
+       01  WS-MALFORMED-COUNT PIC 9(9) VALUE 0.
+       01  WS-OVERFLOW-COUNT PIC 9(9) VALUE 0.
+       01  WS-MISSING-FILE-COUNT PIC 9(9) VALUE 0.
+       01  WS-UNSTRING-OVERFLOW PIC X VALUE 'N'.
+
+       01  WS-ALERT-LINE PIC X(300) VALUE SPACES.
+       01  WS-ALERT-COUNT PIC 9(9) VALUE 0.
+       01  WS-IP-ALERT-THRESHOLD PIC 9(7) VALUE 1000.
+       01  WS-ERROR-PCT-THRESHOLD PIC 9(3) VALUE 10.
+       01  WS-ALERT-STATUS-LIST.
+           05  FILLER PIC X(3) VALUE '401'.
+           05  FILLER PIC X(3) VALUE '403'.
+           05  FILLER PIC X(3) VALUE '404'.
+           05  FILLER PIC X(3) VALUE '500'.
+       01  WS-ALERT-STATUS-TABLE REDEFINES WS-ALERT-STATUS-LIST.
+           05  WS-ALERT-STATUS PIC X(3) OCCURS 4 TIMES.
+       01  WS-ALERT-STATUS-INDEX PIC 9(4) VALUE 1.
+       01  WS-ERROR-PCT PIC 9(5) VALUE 0.
+
+       01  WS-LOG-FILENAME PIC X(100) VALUE 'logfile.txt'.
+       01  WS-LOG-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-CONTROL-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-CONTROL-END PIC X VALUE 'N'.
+       01  WS-FILES-PROCESSED PIC 9(5) VALUE 0.
+
+       01  WS-DS-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-RUN-DATE PIC X(11) VALUE SPACES.
+       01  WS-TOP-IP PIC X(15) VALUE SPACES.
+       01  WS-TOP-IP-COUNT PIC 9(5) VALUE 0.
+       01  WS-TOP-STATUS PIC X(3) VALUE SPACES.
+       01  WS-TOP-STATUS-COUNT PIC 9(5) VALUE 0.
+       01  WS-ERROR-STATUS-COUNT PIC 9(9) VALUE 0.
+       01  WS-ERROR-RATE PIC 9(3) VALUE 0.
+       01  WS-PRIOR-COUNT PIC 9(5) VALUE 0.
+       01  WS-PRIOR-SUMMARIES.
+           05  WS-PRIOR-ENTRY OCCURS 400 TIMES.
+               10  WS-PRIOR-DATE       PIC X(11).
+               10  WS-PRIOR-TOTAL      PIC 9(9).
+               10  WS-PRIOR-TOP-IP     PIC X(15).
+               10  WS-PRIOR-TOP-STATUS PIC X(3).
+               10  WS-PRIOR-ERROR-RATE PIC 9(3).
+       01  WS-DS-INDEX PIC 9(5) VALUE 1.
+       01  WS-LWEEK-INDEX PIC 9(5) VALUE 0.
+       01  WS-DELTA-TOTAL PIC S9(9) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-ERROR-RATE-DELTA PIC S9(3) SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-PCT-DELTA PIC S9(3)V9 SIGN IS LEADING SEPARATE VALUE 0.
+       01  WS-PCT-DISPLAY PIC +999.9 VALUE ZERO.
+       01  WS-PCT-OVERFLOW PIC X VALUE 'N'.
+       01  WS-PCT-TEXT PIC X(9) VALUE SPACES.
+       01  WS-DS-TOTAL-RECORDS PIC 9(7) VALUE 0.
+       01  WS-DS-SKIP-COUNT PIC S9(7) VALUE 0.
+       01  WS-DS-READ-INDEX PIC 9(7) VALUE 0.
 
        01  STATUS-CODES.
            05  STATUS-ENTRY OCCURS 100 TIMES.
-               10  STATUS-CODE PIC X(3).
+               10  STATUS-CODE PIC X(3) VALUE SPACES.
                10  STATUS-COUNT PIC 9(5) VALUE 0.
 
+       01  URL-COUNTS.
+           05  URL-ENTRY OCCURS 500 TIMES.
+               10  URL-ADDRESS PIC X(50) VALUE SPACES.
+               10  URL-COUNT   PIC 9(5) VALUE 0.
+
+       01  METHOD-COUNTS.
+           05  METHOD-ENTRY OCCURS 20 TIMES.
+               10  METHOD-NAME  PIC X(7) VALUE SPACES.
+               10  METHOD-COUNT PIC 9(5) VALUE 0.
+
+       01  HOUR-COUNTS.
+           05  HOUR-ENTRY OCCURS 24 TIMES.
+               10  HOUR-COUNT PIC 9(7) VALUE 0.
+
+       01  WS-TOPN-IP-LIST.
+           05  WS-TOPN-IP-ENTRY OCCURS 10 TIMES.
+               10  WS-TOPN-IP-KEY PIC X(15) VALUE SPACES.
+               10  WS-TOPN-IP-CNT PIC 9(5) VALUE 0.
+
+       01  WS-TOPN-BW-LIST.
+           05  WS-TOPN-BW-ENTRY OCCURS 10 TIMES.
+               10  WS-TOPN-BW-KEY   PIC X(15) VALUE SPACES.
+               10  WS-TOPN-BW-BYTES PIC 9(15) VALUE 0.
+
+       01  WS-TOPN-URL-LIST.
+           05  WS-TOPN-URL-ENTRY OCCURS 10 TIMES.
+               10  WS-TOPN-URL-ADDR PIC X(50) VALUE SPACES.
+               10  WS-TOPN-URL-CNT  PIC 9(5) VALUE 0.
+
+       01  WS-TOPN-INDEX PIC 9(4) VALUE 1.
+
        01  TOTAL-REQUESTS PIC 9(9) VALUE 0.
+       01  TOTAL-BYTES PIC 9(15) VALUE 0.
+       01  WS-SIZE-NUM PIC 9(10) VALUE 0.
        01  LINE-END PIC X VALUE LOW-VALUE.
        01  WS-INDEX PIC 9(4) VALUE 1.
        01  WS-STATUS-INDEX PIC 9(4) VALUE 1.
        01  WS-IP-INDEX PIC 9(4) VALUE 1.
+       01  WS-URL-INDEX PIC 9(4) VALUE 1.
+       01  WS-METHOD-INDEX PIC 9(4) VALUE 1.
+       01  WS-HOUR-INDEX PIC 9(4) VALUE 1.
        01  WS-FOUND PIC X VALUE 'N'.
+       01  WS-DELIM PIC X(30) VALUE SPACES.
+       01  WS-TS-HOUR PIC 9(2) VALUE 0.
+       01  WS-TS-HOUR-PART PIC X(2) VALUE SPACES.
+       01  WS-HOUR-DISPLAY PIC 9(2) VALUE 0.
+       01  WS-REPORT-LINE PIC X(200) VALUE SPACES.
        01  WS-LOG-DATA.
            05  WS-IP PIC X(15).
            05  FILLER PIC X(1).
            05  WS-TIMESTAMP PIC X(30).
            05  FILLER PIC X(1).
-           05  WS-METHOD PIC X(4).
+           05  WS-METHOD PIC X(7).
            05  FILLER PIC X(1).
            05  WS-URL PIC X(50).
            05  FILLER PIC X(1).
@@ -47,73 +191,631 @@ IDENTIFICATION DIVISION.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN INPUT LOG-FILE
-           PERFORM UNTIL LINE-END = HIGH-VALUE
-               READ LOG-FILE INTO LOG-LINE
-                   AT END MOVE HIGH-VALUE TO LINE-END
-                   NOT AT END
-                       PERFORM PARSE-LOG-LINE
-                       PERFORM UPDATE-COUNTS
-               END-READ
-           END-PERFORM
-           CLOSE LOG-FILE
+           OPEN OUTPUT IP-INDEX-FILE
+           IF WS-IP-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL: cannot initialize IP-INDEX-FILE, status="
+                   WS-IP-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE IP-INDEX-FILE
+           OPEN I-O IP-INDEX-FILE
+           IF WS-IP-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL: cannot open IP-INDEX-FILE I-O, status="
+                   WS-IP-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL: cannot open EXCEPTION-FILE, status="
+                   WS-EXCEPTION-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SECURITY-ALERT-FILE
+           IF WS-ALERT-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL: cannot open SECURITY-ALERT-FILE, status="
+                   WS-ALERT-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM LOAD-PRIOR-SUMMARIES
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS = '00'
+               PERFORM UNTIL WS-CONTROL-END = 'Y'
+                   READ CONTROL-FILE
+                       AT END MOVE 'Y' TO WS-CONTROL-END
+                       NOT AT END
+                           MOVE FUNCTION TRIM(CONTROL-RECORD)
+                               TO WS-LOG-FILENAME
+                           IF WS-LOG-FILENAME NOT = SPACES
+                               PERFORM PROCESS-LOG-FILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           ELSE
+               MOVE 'logfile.txt' TO WS-LOG-FILENAME
+               PERFORM PROCESS-LOG-FILE
+           END-IF
+           PERFORM CHECK-SECURITY-ALERTS
+           PERFORM BUILD-TOP-LISTS
+           PERFORM BUILD-DAILY-SUMMARY
            PERFORM GENERATE-REPORT
+           CLOSE IP-INDEX-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE SECURITY-ALERT-FILE
            STOP RUN.
 
+       PROCESS-LOG-FILE.
+           MOVE LOW-VALUES TO LINE-END
+           OPEN INPUT LOG-FILE
+           IF WS-LOG-FILE-STATUS = '00'
+               PERFORM UNTIL LINE-END = HIGH-VALUE
+                   READ LOG-FILE INTO LOG-LINE
+                       AT END MOVE HIGH-VALUE TO LINE-END
+                       NOT AT END
+                           PERFORM PARSE-LOG-LINE
+                           PERFORM UPDATE-COUNTS
+                   END-READ
+               END-PERFORM
+               CLOSE LOG-FILE
+               ADD 1 TO WS-FILES-PROCESSED
+           ELSE
+               MOVE "MISSING LOG FILE - could not open"
+                   TO WS-EXCEPTION-REASON
+               MOVE WS-LOG-FILENAME TO LOG-LINE
+               ADD 1 TO WS-MISSING-FILE-COUNT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
        PARSE-LOG-LINE.
-           UNSTRING LOG-LINE DELIMITED BY SPACE
-               INTO WS-IP FILLER WS-TIMESTAMP FILLER
-               WS-METHOD FILLER WS-URL FILLER
-               WS-PROTOCOL FILLER WS-STATUS FILLER
-               WS-SIZE.
+           MOVE 'N' TO WS-UNSTRING-OVERFLOW
+           MOVE SPACES TO WS-LOG-DATA
+           UNSTRING FUNCTION TRIM(LOG-LINE TRAILING) DELIMITED BY SPACE
+               INTO WS-IP WS-DELIM WS-TIMESTAMP WS-DELIM
+               WS-METHOD WS-DELIM WS-URL WS-DELIM
+               WS-PROTOCOL WS-DELIM WS-STATUS WS-DELIM
+               WS-SIZE
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-UNSTRING-OVERFLOW
+           END-UNSTRING.
 
        UPDATE-COUNTS.
            ADD 1 TO TOTAL-REQUESTS
-           PERFORM CHECK-IP-COUNTS
-           PERFORM CHECK-STATUS-COUNTS.
+           PERFORM VALIDATE-LOG-DATA
+           IF WS-VALID-LINE = 'Y'
+               PERFORM PARSE-SIZE
+               ADD WS-SIZE-NUM TO TOTAL-BYTES
+               PERFORM CHECK-IP-COUNTS
+               PERFORM CHECK-STATUS-COUNTS
+               PERFORM CHECK-URL-COUNTS
+               PERFORM CHECK-METHOD-COUNTS
+               PERFORM CHECK-HOUR-COUNTS
+               PERFORM CAPTURE-RUN-DATE
+           END-IF.
+
+       CAPTURE-RUN-DATE.
+           IF WS-RUN-DATE = SPACES
+               UNSTRING WS-TIMESTAMP DELIMITED BY ':'
+                   INTO WS-RUN-DATE WS-DELIM WS-DELIM WS-DELIM
+           END-IF.
+
+       VALIDATE-LOG-DATA.
+           MOVE 'Y' TO WS-VALID-LINE
+           IF WS-UNSTRING-OVERFLOW = 'Y'
+               MOVE 'N' TO WS-VALID-LINE
+               MOVE "MALFORMED LINE - field overflow on parse"
+                   TO WS-EXCEPTION-REASON
+               ADD 1 TO WS-MALFORMED-COUNT
+               PERFORM WRITE-EXCEPTION-LINE
+           ELSE IF WS-IP = SPACES
+               MOVE 'N' TO WS-VALID-LINE
+               MOVE "MALFORMED LINE - blank IP address"
+                   TO WS-EXCEPTION-REASON
+               ADD 1 TO WS-MALFORMED-COUNT
+               PERFORM WRITE-EXCEPTION-LINE
+           ELSE IF WS-STATUS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-LINE
+               MOVE "MALFORMED LINE - status is not 3 numeric digits"
+                   TO WS-EXCEPTION-REASON
+               ADD 1 TO WS-MALFORMED-COUNT
+               PERFORM WRITE-EXCEPTION-LINE
+           ELSE IF WS-TIMESTAMP = SPACES OR WS-METHOD = SPACES
+                   OR WS-URL = SPACES OR WS-PROTOCOL = SPACES
+                   OR WS-SIZE = SPACES
+               MOVE 'N' TO WS-VALID-LINE
+               MOVE "MALFORMED LINE - short/truncated, missing fields"
+                   TO WS-EXCEPTION-REASON
+               ADD 1 TO WS-MALFORMED-COUNT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           STRING WS-EXCEPTION-REASON " : " LOG-LINE
+               DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+
+       CHECK-SECURITY-ALERTS.
+           PERFORM VARYING WS-ALERT-STATUS-INDEX FROM 1 BY 1
+                   UNTIL WS-ALERT-STATUS-INDEX > 4
+               PERFORM VARYING WS-STATUS-INDEX FROM 1 BY 1
+                       UNTIL WS-STATUS-INDEX > 100
+                           OR STATUS-CODE(WS-STATUS-INDEX) = SPACES
+                   IF STATUS-CODE(WS-STATUS-INDEX) =
+                           WS-ALERT-STATUS(WS-ALERT-STATUS-INDEX)
+                       IF TOTAL-REQUESTS > 0
+                           COMPUTE WS-ERROR-PCT ROUNDED =
+                               (STATUS-COUNT(WS-STATUS-INDEX) * 100)
+                               / TOTAL-REQUESTS
+                           IF WS-ERROR-PCT >= WS-ERROR-PCT-THRESHOLD
+                               STRING "ALERT=DISPROPORTIONATE_ERROR_RATE"
+                                   " STATUS=" STATUS-CODE(WS-STATUS-INDEX)
+                                   " COUNT=" STATUS-COUNT(WS-STATUS-INDEX)
+                                   " TOTAL=" TOTAL-REQUESTS
+                                   " PCT=" WS-ERROR-PCT
+                                   DELIMITED BY SIZE INTO WS-ALERT-LINE
+                               PERFORM WRITE-SECURITY-ALERT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           MOVE LOW-VALUES TO IP-KEY
+           START IP-INDEX-FILE KEY IS >= IP-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE 'N' TO WS-FOUND
+           PERFORM UNTIL WS-FOUND = 'Y'
+               READ IP-INDEX-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-FOUND
+                   NOT AT END
+                       IF IP-REC-COUNT > WS-IP-ALERT-THRESHOLD
+                           STRING "ALERT=IP_REQUEST_THRESHOLD_EXCEEDED"
+                               " IP=" IP-KEY
+                               " COUNT=" IP-REC-COUNT
+                               " THRESHOLD=" WS-IP-ALERT-THRESHOLD
+                               DELIMITED BY SIZE INTO WS-ALERT-LINE
+                           PERFORM WRITE-SECURITY-ALERT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-SECURITY-ALERT.
+           ADD 1 TO WS-ALERT-COUNT
+           WRITE SECURITY-ALERT-RECORD FROM WS-ALERT-LINE
+           MOVE SPACES TO WS-ALERT-LINE.
+
+       BUILD-TOP-LISTS.
+           MOVE LOW-VALUES TO IP-KEY
+           START IP-INDEX-FILE KEY IS >= IP-KEY
+               INVALID KEY CONTINUE
+           END-START
+           MOVE 'N' TO WS-FOUND
+           PERFORM UNTIL WS-FOUND = 'Y'
+               READ IP-INDEX-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-FOUND
+                   NOT AT END
+                       PERFORM INSERT-TOP-IP
+                       PERFORM INSERT-TOP-BW
+               END-READ
+           END-PERFORM
+           PERFORM VARYING WS-URL-INDEX FROM 1 BY 1
+                   UNTIL WS-URL-INDEX > 500 OR URL-ADDRESS(WS-URL-INDEX) = SPACES
+               PERFORM INSERT-TOP-URL
+           END-PERFORM.
+
+       INSERT-TOP-IP.
+           IF IP-REC-COUNT > WS-TOPN-IP-CNT(10)
+               MOVE 10 TO WS-TOPN-INDEX
+               PERFORM UNTIL WS-TOPN-INDEX = 1
+                       OR IP-REC-COUNT <= WS-TOPN-IP-CNT(WS-TOPN-INDEX - 1)
+                   MOVE WS-TOPN-IP-KEY(WS-TOPN-INDEX - 1)
+                       TO WS-TOPN-IP-KEY(WS-TOPN-INDEX)
+                   MOVE WS-TOPN-IP-CNT(WS-TOPN-INDEX - 1)
+                       TO WS-TOPN-IP-CNT(WS-TOPN-INDEX)
+                   SUBTRACT 1 FROM WS-TOPN-INDEX
+               END-PERFORM
+               MOVE IP-KEY TO WS-TOPN-IP-KEY(WS-TOPN-INDEX)
+               MOVE IP-REC-COUNT TO WS-TOPN-IP-CNT(WS-TOPN-INDEX)
+           END-IF.
+
+       INSERT-TOP-BW.
+           IF IP-REC-BYTES > WS-TOPN-BW-BYTES(10)
+               MOVE 10 TO WS-TOPN-INDEX
+               PERFORM UNTIL WS-TOPN-INDEX = 1
+                       OR IP-REC-BYTES <= WS-TOPN-BW-BYTES(WS-TOPN-INDEX - 1)
+                   MOVE WS-TOPN-BW-KEY(WS-TOPN-INDEX - 1)
+                       TO WS-TOPN-BW-KEY(WS-TOPN-INDEX)
+                   MOVE WS-TOPN-BW-BYTES(WS-TOPN-INDEX - 1)
+                       TO WS-TOPN-BW-BYTES(WS-TOPN-INDEX)
+                   SUBTRACT 1 FROM WS-TOPN-INDEX
+               END-PERFORM
+               MOVE IP-KEY TO WS-TOPN-BW-KEY(WS-TOPN-INDEX)
+               MOVE IP-REC-BYTES TO WS-TOPN-BW-BYTES(WS-TOPN-INDEX)
+           END-IF.
+
+       INSERT-TOP-URL.
+           IF URL-COUNT(WS-URL-INDEX) > WS-TOPN-URL-CNT(10)
+               MOVE 10 TO WS-TOPN-INDEX
+               PERFORM UNTIL WS-TOPN-INDEX = 1
+                       OR URL-COUNT(WS-URL-INDEX)
+                           <= WS-TOPN-URL-CNT(WS-TOPN-INDEX - 1)
+                   MOVE WS-TOPN-URL-ADDR(WS-TOPN-INDEX - 1)
+                       TO WS-TOPN-URL-ADDR(WS-TOPN-INDEX)
+                   MOVE WS-TOPN-URL-CNT(WS-TOPN-INDEX - 1)
+                       TO WS-TOPN-URL-CNT(WS-TOPN-INDEX)
+                   SUBTRACT 1 FROM WS-TOPN-INDEX
+               END-PERFORM
+               MOVE URL-ADDRESS(WS-URL-INDEX) TO WS-TOPN-URL-ADDR(WS-TOPN-INDEX)
+               MOVE URL-COUNT(WS-URL-INDEX) TO WS-TOPN-URL-CNT(WS-TOPN-INDEX)
+           END-IF.
+
+       LOAD-PRIOR-SUMMARIES.
+           MOVE 0 TO WS-DS-TOTAL-RECORDS
+           OPEN INPUT DAILY-SUMMARY-FILE
+           IF WS-DS-FILE-STATUS = '00'
+               MOVE 'N' TO WS-FOUND
+               PERFORM UNTIL WS-FOUND = 'Y'
+                   READ DAILY-SUMMARY-FILE
+                       AT END MOVE 'Y' TO WS-FOUND
+                       NOT AT END ADD 1 TO WS-DS-TOTAL-RECORDS
+                   END-READ
+               END-PERFORM
+               CLOSE DAILY-SUMMARY-FILE
+               COMPUTE WS-DS-SKIP-COUNT = WS-DS-TOTAL-RECORDS - 400
+               IF WS-DS-SKIP-COUNT < 0
+                   MOVE 0 TO WS-DS-SKIP-COUNT
+               END-IF
+               MOVE 0 TO WS-DS-READ-INDEX
+               OPEN INPUT DAILY-SUMMARY-FILE
+               MOVE 'N' TO WS-FOUND
+               PERFORM UNTIL WS-FOUND = 'Y'
+                   READ DAILY-SUMMARY-FILE
+                       AT END MOVE 'Y' TO WS-FOUND
+                       NOT AT END
+                           ADD 1 TO WS-DS-READ-INDEX
+                           IF WS-DS-READ-INDEX > WS-DS-SKIP-COUNT
+                               ADD 1 TO WS-PRIOR-COUNT
+                               MOVE DS-DATE TO WS-PRIOR-DATE(WS-PRIOR-COUNT)
+                               MOVE DS-TOTAL-REQ TO WS-PRIOR-TOTAL(WS-PRIOR-COUNT)
+                               MOVE DS-TOP-IP TO WS-PRIOR-TOP-IP(WS-PRIOR-COUNT)
+                               MOVE DS-TOP-STATUS TO WS-PRIOR-TOP-STATUS(WS-PRIOR-COUNT)
+                               MOVE DS-ERROR-RATE TO WS-PRIOR-ERROR-RATE(WS-PRIOR-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DAILY-SUMMARY-FILE
+           END-IF.
+
+       BUILD-DAILY-SUMMARY.
+           MOVE SPACES TO WS-TOP-STATUS
+           MOVE 0 TO WS-TOP-STATUS-COUNT
+           MOVE 0 TO WS-ERROR-STATUS-COUNT
+           PERFORM VARYING WS-STATUS-INDEX FROM 1 BY 1
+                   UNTIL WS-STATUS-INDEX > 100 OR STATUS-CODE(WS-STATUS-INDEX) = SPACES
+               IF STATUS-COUNT(WS-STATUS-INDEX) > WS-TOP-STATUS-COUNT
+                   MOVE STATUS-CODE(WS-STATUS-INDEX) TO WS-TOP-STATUS
+                   MOVE STATUS-COUNT(WS-STATUS-INDEX) TO WS-TOP-STATUS-COUNT
+               END-IF
+               IF STATUS-CODE(WS-STATUS-INDEX)(1:1) = '4'
+                       OR STATUS-CODE(WS-STATUS-INDEX)(1:1) = '5'
+                   ADD STATUS-COUNT(WS-STATUS-INDEX) TO WS-ERROR-STATUS-COUNT
+               END-IF
+           END-PERFORM
+           MOVE 0 TO WS-ERROR-RATE
+           IF TOTAL-REQUESTS > 0
+               COMPUTE WS-ERROR-RATE ROUNDED =
+                   (WS-ERROR-STATUS-COUNT * 100) / TOTAL-REQUESTS
+           END-IF
+           MOVE WS-TOPN-IP-KEY(1) TO WS-TOP-IP
+           MOVE WS-TOPN-IP-CNT(1) TO WS-TOP-IP-COUNT
+           PERFORM WRITE-DAILY-SUMMARY.
+
+       WRITE-DAILY-SUMMARY.
+           MOVE WS-RUN-DATE TO DS-DATE
+           MOVE TOTAL-REQUESTS TO DS-TOTAL-REQ
+           MOVE WS-TOP-IP TO DS-TOP-IP
+           MOVE WS-TOP-STATUS TO DS-TOP-STATUS
+           MOVE WS-ERROR-RATE TO DS-ERROR-RATE
+           OPEN EXTEND DAILY-SUMMARY-FILE
+           IF WS-DS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT DAILY-SUMMARY-FILE
+           END-IF
+           WRITE DAILY-SUMMARY-RECORD
+           CLOSE DAILY-SUMMARY-FILE.
+
+       PARSE-SIZE.
+           IF FUNCTION TRIM(WS-SIZE) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-SIZE) TO WS-SIZE-NUM
+           ELSE
+               MOVE 0 TO WS-SIZE-NUM
+           END-IF.
 
        CHECK-IP-COUNTS.
+           MOVE WS-IP TO IP-KEY
+           READ IP-INDEX-FILE
+               INVALID KEY
+                   MOVE 1 TO IP-REC-COUNT
+                   MOVE WS-SIZE-NUM TO IP-REC-BYTES
+                   WRITE IP-INDEX-RECORD
+                   ADD 1 TO WS-IP-ENTRY-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO IP-REC-COUNT
+                   ADD WS-SIZE-NUM TO IP-REC-BYTES
+                   REWRITE IP-INDEX-RECORD
+           END-READ.
+
+       CHECK-STATUS-COUNTS.
            MOVE 'N' TO WS-FOUND
-           PERFORM VARYING WS-IP-INDEX FROM 1 BY 1 UNTIL WS-IP-INDEX > 1000
-               IF IP-ADDRESS(WS-IP-INDEX) = WS-IP
-                   ADD 1 TO IP-COUNT(WS-IP-INDEX)
+           PERFORM VARYING WS-STATUS-INDEX FROM 1 BY 1
+                   UNTIL WS-STATUS-INDEX > 100 OR STATUS-CODE(WS-STATUS-INDEX) = SPACES
+               IF STATUS-CODE(WS-STATUS-INDEX) = WS-STATUS
+                   ADD 1 TO STATUS-COUNT(WS-STATUS-INDEX)
                    MOVE 'Y' TO WS-FOUND
                    EXIT PERFORM
                END-IF
            END-PERFORM
            IF WS-FOUND = 'N'
-               MOVE WS-IP TO IP-ADDRESS(WS-IP-INDEX)
-               ADD 1 TO IP-COUNT(WS-IP-INDEX)
+               IF WS-STATUS-INDEX > 100
+                   MOVE "TABLE OVERFLOW - STATUS-CODES table full"
+                       TO WS-EXCEPTION-REASON
+                   ADD 1 TO WS-OVERFLOW-COUNT
+                   PERFORM WRITE-EXCEPTION-LINE
+               ELSE
+                   MOVE WS-STATUS TO STATUS-CODE(WS-STATUS-INDEX)
+                   ADD 1 TO STATUS-COUNT(WS-STATUS-INDEX)
+               END-IF
            END-IF.
 
-       CHECK-STATUS-COUNTS.
+       CHECK-URL-COUNTS.
            MOVE 'N' TO WS-FOUND
-           PERFORM VARYING WS-STATUS-INDEX FROM 1 BY 1 UNTIL WS-STATUS-INDEX > 100
-               IF STATUS-CODE(WS-STATUS-INDEX) = WS-STATUS
-                   ADD 1 TO STATUS-COUNT(WS-STATUS-INDEX)
+           PERFORM VARYING WS-URL-INDEX FROM 1 BY 1
+                   UNTIL WS-URL-INDEX > 500 OR URL-ADDRESS(WS-URL-INDEX) = SPACES
+               IF URL-ADDRESS(WS-URL-INDEX) = WS-URL
+                   ADD 1 TO URL-COUNT(WS-URL-INDEX)
                    MOVE 'Y' TO WS-FOUND
                    EXIT PERFORM
                END-IF
            END-PERFORM
            IF WS-FOUND = 'N'
-               MOVE WS-STATUS TO STATUS-CODE(WS-STATUS-INDEX)
-               ADD 1 TO STATUS-COUNT(WS-STATUS-INDEX)
+               IF WS-URL-INDEX > 500
+                   MOVE "TABLE OVERFLOW - URL-COUNTS table full"
+                       TO WS-EXCEPTION-REASON
+                   ADD 1 TO WS-OVERFLOW-COUNT
+                   PERFORM WRITE-EXCEPTION-LINE
+               ELSE
+                   MOVE WS-URL TO URL-ADDRESS(WS-URL-INDEX)
+                   ADD 1 TO URL-COUNT(WS-URL-INDEX)
+               END-IF
+           END-IF.
+
+       CHECK-METHOD-COUNTS.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-METHOD-INDEX FROM 1 BY 1
+                   UNTIL WS-METHOD-INDEX > 20 OR METHOD-NAME(WS-METHOD-INDEX) = SPACES
+               IF METHOD-NAME(WS-METHOD-INDEX) = WS-METHOD
+                   ADD 1 TO METHOD-COUNT(WS-METHOD-INDEX)
+                   MOVE 'Y' TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               IF WS-METHOD-INDEX > 20
+                   MOVE "TABLE OVERFLOW - METHOD-COUNTS table full"
+                       TO WS-EXCEPTION-REASON
+                   ADD 1 TO WS-OVERFLOW-COUNT
+                   PERFORM WRITE-EXCEPTION-LINE
+               ELSE
+                   MOVE WS-METHOD TO METHOD-NAME(WS-METHOD-INDEX)
+                   ADD 1 TO METHOD-COUNT(WS-METHOD-INDEX)
+               END-IF
+           END-IF.
+
+       CHECK-HOUR-COUNTS.
+           MOVE SPACES TO WS-TS-HOUR-PART
+           MOVE 0 TO WS-TS-HOUR
+      *>   WS-TIMESTAMP is DD/Mon/YYYY:HH:MM:SS, so the token after
+      *>   the first colon is the two-digit hour.
+           UNSTRING WS-TIMESTAMP DELIMITED BY ':'
+               INTO WS-DELIM WS-TS-HOUR-PART WS-DELIM WS-DELIM
+           IF WS-TS-HOUR-PART IS NUMERIC
+               MOVE WS-TS-HOUR-PART TO WS-TS-HOUR
+           END-IF
+           COMPUTE WS-HOUR-INDEX = WS-TS-HOUR + 1
+           IF WS-HOUR-INDEX < 1 OR WS-HOUR-INDEX > 24
+               MOVE 1 TO WS-HOUR-INDEX
+           END-IF
+           ADD 1 TO HOUR-COUNT(WS-HOUR-INDEX).
+
+       WRITE-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE.
+
+       PRINT-TREND-DELTAS.
+           IF WS-PRIOR-COUNT > 0
+               COMPUTE WS-DELTA-TOTAL =
+                   TOTAL-REQUESTS - WS-PRIOR-TOTAL(WS-PRIOR-COUNT)
+               IF WS-PRIOR-TOTAL(WS-PRIOR-COUNT) > 0
+                   MOVE 'N' TO WS-PCT-OVERFLOW
+                   COMPUTE WS-PCT-DELTA ROUNDED =
+                       (WS-DELTA-TOTAL * 100) / WS-PRIOR-TOTAL(WS-PRIOR-COUNT)
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-PCT-OVERFLOW
+                   END-COMPUTE
+                   IF WS-PCT-OVERFLOW = 'Y'
+                       IF WS-DELTA-TOTAL >= 0
+                           MOVE ">+999.9" TO WS-PCT-TEXT
+                       ELSE
+                           MOVE "<-999.9" TO WS-PCT-TEXT
+                       END-IF
+                   ELSE
+                       MOVE WS-PCT-DELTA TO WS-PCT-DISPLAY
+                       MOVE FUNCTION TRIM(WS-PCT-DISPLAY) TO WS-PCT-TEXT
+                   END-IF
+                   STRING "vs. yesterday (" WS-PRIOR-DATE(WS-PRIOR-COUNT) "): "
+                       TOTAL-REQUESTS " requests ("
+                       FUNCTION TRIM(WS-PCT-TEXT) "% vs "
+                       WS-PRIOR-TOTAL(WS-PRIOR-COUNT) ")"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               ELSE
+                   STRING "vs. yesterday (" WS-PRIOR-DATE(WS-PRIOR-COUNT) "): "
+                       TOTAL-REQUESTS " requests (" WS-DELTA-TOTAL " vs "
+                       WS-PRIOR-TOTAL(WS-PRIOR-COUNT)
+                       ", pct n/a - prior total was zero)"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               END-IF
+               PERFORM WRITE-REPORT-LINE
+               COMPUTE WS-ERROR-RATE-DELTA =
+                   WS-ERROR-RATE - WS-PRIOR-ERROR-RATE(WS-PRIOR-COUNT)
+               STRING "Error rate vs. yesterday: " WS-ERROR-RATE
+                   "% (" WS-ERROR-RATE-DELTA " vs "
+                   WS-PRIOR-ERROR-RATE(WS-PRIOR-COUNT) "%)"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE "vs. yesterday: no prior daily summary on file"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-IF
+           IF WS-PRIOR-COUNT >= 7
+               COMPUTE WS-LWEEK-INDEX = WS-PRIOR-COUNT - 6
+               COMPUTE WS-DELTA-TOTAL =
+                   TOTAL-REQUESTS - WS-PRIOR-TOTAL(WS-LWEEK-INDEX)
+               IF WS-PRIOR-TOTAL(WS-LWEEK-INDEX) > 0
+                   MOVE 'N' TO WS-PCT-OVERFLOW
+                   COMPUTE WS-PCT-DELTA ROUNDED =
+                       (WS-DELTA-TOTAL * 100) / WS-PRIOR-TOTAL(WS-LWEEK-INDEX)
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-PCT-OVERFLOW
+                   END-COMPUTE
+                   IF WS-PCT-OVERFLOW = 'Y'
+                       IF WS-DELTA-TOTAL >= 0
+                           MOVE ">+999.9" TO WS-PCT-TEXT
+                       ELSE
+                           MOVE "<-999.9" TO WS-PCT-TEXT
+                       END-IF
+                   ELSE
+                       MOVE WS-PCT-DELTA TO WS-PCT-DISPLAY
+                       MOVE FUNCTION TRIM(WS-PCT-DISPLAY) TO WS-PCT-TEXT
+                   END-IF
+                   STRING "vs. last week (" WS-PRIOR-DATE(WS-LWEEK-INDEX) "): "
+                       TOTAL-REQUESTS " requests ("
+                       FUNCTION TRIM(WS-PCT-TEXT) "% vs "
+                       WS-PRIOR-TOTAL(WS-LWEEK-INDEX) ")"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               ELSE
+                   STRING "vs. last week (" WS-PRIOR-DATE(WS-LWEEK-INDEX) "): "
+                       TOTAL-REQUESTS " requests (" WS-DELTA-TOTAL " vs "
+                       WS-PRIOR-TOTAL(WS-LWEEK-INDEX)
+                       ", pct n/a - prior total was zero)"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               END-IF
+               PERFORM WRITE-REPORT-LINE
+               COMPUTE WS-ERROR-RATE-DELTA =
+                   WS-ERROR-RATE - WS-PRIOR-ERROR-RATE(WS-LWEEK-INDEX)
+               STRING "Error rate vs. last week: " WS-ERROR-RATE
+                   "% (" WS-ERROR-RATE-DELTA " vs "
+                   WS-PRIOR-ERROR-RATE(WS-LWEEK-INDEX) "%)"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE "vs. last week: fewer than 7 prior daily summaries on file"
+                   TO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
            END-IF.
 
        GENERATE-REPORT.
-           DISPLAY "Log Analysis Report"
-           DISPLAY "=================="
-           DISPLAY "Total requests: " TOTAL-REQUESTS
-           DISPLAY "Top 10 IP addresses:"
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY "FATAL: cannot open REPORT-FILE, status="
+                   WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE "Log Analysis Report" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "==================" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM PRINT-TREND-DELTAS
+           STRING "Log files processed: " WS-FILES-PROCESSED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Log files missing: " WS-MISSING-FILE-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Total requests: " TOTAL-REQUESTS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Distinct IP addresses: " WS-IP-ENTRY-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Total bytes transferred: " TOTAL-BYTES
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Malformed lines rejected: " WS-MALFORMED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Table-overflow events: " WS-OVERFLOW-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "Security alerts raised: " WS-ALERT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "Top 10 IP addresses:" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING WS-IP-INDEX FROM 1 BY 1 UNTIL WS-IP-INDEX > 10
+               IF WS-TOPN-IP-KEY(WS-IP-INDEX) NOT = SPACES
+                   STRING WS-TOPN-IP-KEY(WS-IP-INDEX) ": "
+                       WS-TOPN-IP-CNT(WS-IP-INDEX)
+                       " requests" DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE
+               END-IF
+           END-PERFORM
+           MOVE "Top bandwidth consumers:" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
            PERFORM VARYING WS-IP-INDEX FROM 1 BY 1 UNTIL WS-IP-INDEX > 10
-               IF IP-ADDRESS(WS-IP-INDEX) NOT = SPACES
-                   DISPLAY IP-ADDRESS(WS-IP-INDEX) ": " IP-COUNT(WS-IP-INDEX) " requests"
+               IF WS-TOPN-BW-KEY(WS-IP-INDEX) NOT = SPACES
+                   STRING WS-TOPN-BW-KEY(WS-IP-INDEX) ": "
+                       WS-TOPN-BW-BYTES(WS-IP-INDEX)
+                       " bytes" DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE
                END-IF
            END-PERFORM
-           DISPLAY "Status code summary:"
+           MOVE "Status code summary:" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
            PERFORM VARYING WS-STATUS-INDEX FROM 1 BY 1 UNTIL WS-STATUS-INDEX > 100
                IF STATUS-CODE(WS-STATUS-INDEX) NOT = SPACES
-                   DISPLAY "HTTP " STATUS-CODE(WS-STATUS-INDEX) ": " STATUS-COUNT(WS-STATUS-INDEX) " requests"
+                   STRING "HTTP " STATUS-CODE(WS-STATUS-INDEX) ": "
+                       STATUS-COUNT(WS-STATUS-INDEX) " requests"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE
                END-IF
-           END-PERFORM.
-```
\ No newline at end of file
+           END-PERFORM
+           MOVE "Traffic by hour:" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING WS-HOUR-INDEX FROM 1 BY 1 UNTIL WS-HOUR-INDEX > 24
+               COMPUTE WS-HOUR-DISPLAY = WS-HOUR-INDEX - 1
+               STRING "Hour " WS-HOUR-DISPLAY ": " HOUR-COUNT(WS-HOUR-INDEX)
+                   " requests" DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM
+           MOVE "Top 10 URLs:" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING WS-URL-INDEX FROM 1 BY 1 UNTIL WS-URL-INDEX > 10
+               IF WS-TOPN-URL-ADDR(WS-URL-INDEX) NOT = SPACES
+                   STRING WS-TOPN-URL-ADDR(WS-URL-INDEX) ": "
+                       WS-TOPN-URL-CNT(WS-URL-INDEX)
+                       " requests" DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE
+               END-IF
+           END-PERFORM
+           MOVE "Requests by method:" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING WS-METHOD-INDEX FROM 1 BY 1 UNTIL WS-METHOD-INDEX > 20
+               IF METHOD-NAME(WS-METHOD-INDEX) NOT = SPACES
+                   STRING METHOD-NAME(WS-METHOD-INDEX) ": "
+                       METHOD-COUNT(WS-METHOD-INDEX) " requests"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE
+               END-IF
+           END-PERFORM
+           CLOSE REPORT-FILE.
